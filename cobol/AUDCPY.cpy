@@ -0,0 +1,26 @@
+      *> ---------------------------------------------------------------
+      *> AUDCPY
+      *>
+      *> LINKAGE parameters for CALL 'AUDLOG', the shared subprogram
+      *> that appends one row to the permanent AUDIT trail file.  Every
+      *> program that reads or updates the student master calls AUDLOG
+      *> instead of writing the audit file directly, so the file
+      *> layout and the OPEN/WRITE/CLOSE handling live in one place.
+      *>
+      *> AUD-PROGRAM-NAME   - PROGRAM-ID of the calling program
+      *> AUD-STUDENT-ID     - student ID the action was taken against
+      *> AUD-ACTION-CODE    - what was done, e.g. LOOKUP, ADD, CHANGE,
+      *>                      DELETE
+      *> AUD-OUTCOME-CODE   - result, using the same 00/04/08 style as
+      *>                      WS-RETURN-CODE in STUDCPY
+      *>
+      *> Modification History
+      *>   2026-08-08  RG   Original.
+      *> ---------------------------------------------------------------
+       01  AUD-PROGRAM-NAME           PIC X(08).
+
+       01  AUD-STUDENT-ID             PIC 9(05).
+
+       01  AUD-ACTION-CODE            PIC X(08).
+
+       01  AUD-OUTCOME-CODE           PIC X(02).
