@@ -0,0 +1,134 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     BILLEXT.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> BILLEXT reads STUDMAST sequentially and writes a fixed-width
+*> interface file for the billing system's intake job: student ID,
+*> name, status, and effective date.  Run as the nightly cycle step
+*> immediately after STUDUPD so billing always sees the master as it
+*> stood after that night's transactions were applied.  Every record
+*> extracted is logged to the permanent audit trail via AUDLOG.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT BILLING-EXTRACT
+        ASSIGN TO BILLEXTF
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXTRACT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  BILLING-EXTRACT
+    LABEL RECORDS ARE STANDARD.
+01  BILLING-EXTRACT-RECORD.
+    05  BE-STUDENT-ID               PIC 9(05).
+    05  BE-STUDENT-NAME             PIC X(30).
+    05  BE-STUDENT-STATUS           PIC X(01).
+    05  BE-EFFECTIVE-DATE           PIC 9(08).
+    05  FILLER                      PIC X(36)      VALUE SPACES.
+
+WORKING-STORAGE SECTION.
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+
+01  WS-EXTRACT-STATUS                PIC X(02)      VALUE '00'.
+
+01  WS-EOF-SWITCH                    PIC X(01)      VALUE 'N'.
+    88  WS-EOF-STUDMAST                             VALUE 'Y'.
+
+01  WS-EXTRACT-CNT                   PIC 9(07) COMP  VALUE ZERO.
+
+COPY AUDCPY.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-READ-STUDENT THRU 2000-EXIT
+    PERFORM 3000-EXTRACT-STUDENT THRU 3000-EXIT
+        UNTIL WS-EOF-STUDMAST
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT STUDMAST
+    OPEN OUTPUT BILLING-EXTRACT.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-READ-STUDENT
+*> ---------------------------------------------------------------
+2000-READ-STUDENT.
+    READ STUDMAST NEXT RECORD
+        AT END
+            SET WS-EOF-STUDMAST TO TRUE
+    END-READ.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-EXTRACT-STUDENT
+*> ---------------------------------------------------------------
+3000-EXTRACT-STUDENT.
+    MOVE SM-STUDENT-ID       TO BE-STUDENT-ID
+    MOVE SM-STUDENT-NAME     TO BE-STUDENT-NAME
+    MOVE SM-STUDENT-STATUS   TO BE-STUDENT-STATUS
+    MOVE SM-EFFECTIVE-DATE   TO BE-EFFECTIVE-DATE
+    WRITE BILLING-EXTRACT-RECORD
+    ADD 1 TO WS-EXTRACT-CNT
+    PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+    PERFORM 2000-READ-STUDENT THRU 2000-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 7000-WRITE-AUDIT
+*> ---------------------------------------------------------------
+7000-WRITE-AUDIT.
+    MOVE 'BILLEXT'       TO AUD-PROGRAM-NAME
+    MOVE SM-STUDENT-ID   TO AUD-STUDENT-ID
+    MOVE 'EXTRACT'       TO AUD-ACTION-CODE
+    MOVE '00'            TO AUD-OUTCOME-CODE
+    CALL 'AUDLOG' USING AUD-PROGRAM-NAME
+                        AUD-STUDENT-ID
+                        AUD-ACTION-CODE
+                        AUD-OUTCOME-CODE.
+7000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-TERMINATE
+*> ---------------------------------------------------------------
+9000-TERMINATE.
+    DISPLAY 'BILLEXT RECORDS EXTRACTED: ' WS-EXTRACT-CNT
+    CLOSE STUDMAST
+    CLOSE BILLING-EXTRACT.
+9000-EXIT.
+    EXIT.
