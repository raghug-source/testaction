@@ -0,0 +1,95 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     AUDLOG.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> AUDLOG appends a single row to the permanent AUDIT-TRAIL file.
+*> It is CALLed by every program that looks up or changes a student
+*> master record, so there is one queryable, cross-run record of who
+*> touched what, instead of a program name in a DISPLAY line that
+*> scrolls off with the job log.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*>   2026-08-08  RG   Widened AUD-REC-TIMESTAMP to PIC 9(16) - the
+*>                    8-digit date and 8-digit time moved into it
+*>                    together are 16 digits, and the prior PIC 9(15)
+*>                    silently truncated the last digit of every row.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-TRAIL
+        ASSIGN TO AUDTRAIL
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-TRAIL
+    LABEL RECORDS ARE STANDARD.
+01  AUDIT-TRAIL-RECORD.
+    05  AUD-REC-TIMESTAMP           PIC 9(16).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  AUD-REC-PROGRAM-NAME        PIC X(08).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  AUD-REC-STUDENT-ID          PIC 9(05).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  AUD-REC-ACTION-CODE         PIC X(08).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  AUD-REC-OUTCOME-CODE        PIC X(02).
+
+WORKING-STORAGE SECTION.
+01  WS-AUDIT-STATUS                 PIC X(02)      VALUE '00'.
+    88  WS-AUDIT-STATUS-OK                         VALUE '00'.
+
+01  WS-CURRENT-DATE-TIME.
+    05  WS-CURRENT-DATE             PIC 9(08).
+    05  WS-CURRENT-TIME             PIC 9(08).
+
+LINKAGE SECTION.
+COPY AUDCPY.
+
+PROCEDURE DIVISION USING AUD-PROGRAM-NAME
+                         AUD-STUDENT-ID
+                         AUD-ACTION-CODE
+                         AUD-OUTCOME-CODE.
+
+0000-MAINLINE.
+    PERFORM 1000-BUILD-AUDIT-RECORD THRU 1000-EXIT
+    PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT
+    GOBACK.
+
+*> ---------------------------------------------------------------
+*> 1000-BUILD-AUDIT-RECORD - stamp the row with the current date
+*> and time and the parameters passed in by the caller.
+*> ---------------------------------------------------------------
+1000-BUILD-AUDIT-RECORD.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME
+    MOVE WS-CURRENT-DATE-TIME    TO AUD-REC-TIMESTAMP
+    MOVE AUD-PROGRAM-NAME        TO AUD-REC-PROGRAM-NAME
+    MOVE AUD-STUDENT-ID          TO AUD-REC-STUDENT-ID
+    MOVE AUD-ACTION-CODE         TO AUD-REC-ACTION-CODE
+    MOVE AUD-OUTCOME-CODE        TO AUD-REC-OUTCOME-CODE.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-WRITE-AUDIT-RECORD - open for EXTEND so history from prior
+*> runs is preserved, write one row, close.  EXTEND creates the
+*> file on the very first run if it does not already exist.
+*> ---------------------------------------------------------------
+2000-WRITE-AUDIT-RECORD.
+    OPEN EXTEND AUDIT-TRAIL
+    IF NOT WS-AUDIT-STATUS-OK
+        OPEN OUTPUT AUDIT-TRAIL
+    END-IF
+    WRITE AUDIT-TRAIL-RECORD
+    CLOSE AUDIT-TRAIL.
+2000-EXIT.
+    EXIT.
