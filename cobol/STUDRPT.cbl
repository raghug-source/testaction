@@ -0,0 +1,185 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     STUDRPT.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> STUDRPT reads STUDMAST sequentially and prints a formatted student
+*> roster: a date/page heading, one line per student, a page break
+*> (repeated headings) every 60 detail lines, and a final control
+*> total line with the record count.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT ROSTER-REPORT
+        ASSIGN TO STUDRRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ROSTER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  ROSTER-REPORT
+    LABEL RECORDS ARE STANDARD.
+01  ROSTER-REPORT-LINE             PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+
+01  WS-ROSTER-STATUS                 PIC X(02)      VALUE '00'.
+
+01  WS-EOF-SWITCH                    PIC X(01)      VALUE 'N'.
+    88  WS-EOF-STUDMAST                             VALUE 'Y'.
+
+01  WS-LINES-ON-PAGE                 PIC 9(03) COMP  VALUE ZERO.
+01  WS-LINES-PER-PAGE                PIC 9(03) COMP  VALUE 60.
+01  WS-PAGE-CNT                      PIC 9(05) COMP  VALUE ZERO.
+01  WS-STUDENT-CNT                   PIC 9(07) COMP  VALUE ZERO.
+
+01  WS-CURRENT-DATE.
+    05  WS-CURRENT-YEAR              PIC 9(04).
+    05  WS-CURRENT-MONTH             PIC 9(02).
+    05  WS-CURRENT-DAY               PIC 9(02).
+
+01  WS-REPORT-DATE.
+    05  WS-REPORT-MONTH              PIC 9(02).
+    05  FILLER                       PIC X(01)      VALUE '/'.
+    05  WS-REPORT-DAY                PIC 9(02).
+    05  FILLER                       PIC X(01)      VALUE '/'.
+    05  WS-REPORT-YEAR               PIC 9(04).
+
+01  HEADING-LINE-1.
+    05  FILLER                       PIC X(30)      VALUE
+        'STUDENT MASTER ROSTER REPORT'.
+    05  FILLER                       PIC X(20)      VALUE SPACES.
+    05  FILLER                       PIC X(05)      VALUE 'DATE:'.
+    05  HL1-DATE                     PIC X(10).
+    05  FILLER                       PIC X(05)      VALUE SPACES.
+    05  FILLER                       PIC X(05)      VALUE 'PAGE:'.
+    05  HL1-PAGE                     PIC ZZZZ9.
+
+01  HEADING-LINE-2.
+    05  FILLER                       PIC X(10)      VALUE 'STUDENT ID'.
+    05  FILLER                       PIC X(05)      VALUE SPACES.
+    05  FILLER                       PIC X(30)      VALUE
+        'STUDENT NAME'.
+
+01  HEADING-LINE-3.
+    05  FILLER                       PIC X(80)      VALUE ALL '-'.
+
+01  DETAIL-LINE.
+    05  DL-STUDENT-ID                PIC 9(05).
+    05  FILLER                       PIC X(10)      VALUE SPACES.
+    05  DL-STUDENT-NAME              PIC X(30).
+
+01  TOTAL-LINE.
+    05  FILLER                       PIC X(20)      VALUE
+        'TOTAL STUDENTS:'.
+    05  TL-STUDENT-CNT                PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-READ-STUDENT THRU 2000-EXIT
+    PERFORM 3000-PRINT-STUDENT THRU 3000-EXIT
+        UNTIL WS-EOF-STUDMAST
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT STUDMAST
+    OPEN OUTPUT ROSTER-REPORT
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH
+    MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY
+    MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR
+    MOVE WS-LINES-PER-PAGE TO WS-LINES-ON-PAGE.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-READ-STUDENT
+*> ---------------------------------------------------------------
+2000-READ-STUDENT.
+    READ STUDMAST NEXT RECORD
+        AT END
+            SET WS-EOF-STUDMAST TO TRUE
+    END-READ.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-PRINT-STUDENT - a page break is a repeat of the headings
+*> once WS-LINES-PER-PAGE detail lines have been written.
+*> ---------------------------------------------------------------
+3000-PRINT-STUDENT.
+    IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+        PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT
+    END-IF
+    PERFORM 5000-PRINT-DETAIL THRU 5000-EXIT
+    PERFORM 2000-READ-STUDENT THRU 2000-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-PRINT-HEADINGS
+*> ---------------------------------------------------------------
+4000-PRINT-HEADINGS.
+    ADD 1 TO WS-PAGE-CNT
+    MOVE WS-REPORT-DATE TO HL1-DATE
+    MOVE WS-PAGE-CNT     TO HL1-PAGE
+    WRITE ROSTER-REPORT-LINE FROM HEADING-LINE-1
+    WRITE ROSTER-REPORT-LINE FROM HEADING-LINE-2
+    WRITE ROSTER-REPORT-LINE FROM HEADING-LINE-3
+    MOVE ZERO TO WS-LINES-ON-PAGE.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-PRINT-DETAIL
+*> ---------------------------------------------------------------
+5000-PRINT-DETAIL.
+    MOVE SM-STUDENT-ID   TO DL-STUDENT-ID
+    MOVE SM-STUDENT-NAME TO DL-STUDENT-NAME
+    WRITE ROSTER-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINES-ON-PAGE
+    ADD 1 TO WS-STUDENT-CNT.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-TERMINATE - final control total, close files.
+*> ---------------------------------------------------------------
+9000-TERMINATE.
+    MOVE WS-STUDENT-CNT TO TL-STUDENT-CNT
+    WRITE ROSTER-REPORT-LINE FROM HEADING-LINE-3
+    WRITE ROSTER-REPORT-LINE FROM TOTAL-LINE
+    CLOSE STUDMAST
+    CLOSE ROSTER-REPORT.
+9000-EXIT.
+    EXIT.
