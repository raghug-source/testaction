@@ -0,0 +1,240 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     CLSROST.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> CLSROST reads the ENROLL file, which is expected sorted by course
+*> code / term / section, joins each enrollment to STUDMAST on
+*> EN-STUDENT-ID, and prints a class roster with a new heading each
+*> time the course/term/section changes.  Every STUDMAST lookup is
+*> logged to the permanent audit trail via AUDLOG, the same as any
+*> other keyed access to a student record.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*>   2026-08-08  RG   Added AUDLOG call for the per-student STUDMAST
+*>                    lookup in 5000-PRINT-DETAIL - this is a keyed
+*>                    access the same as UTIL's, and was missing from
+*>                    the audit trail.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ENROLL
+        ASSIGN TO ENROLL
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ENROLL-STATUS.
+
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT CLASS-ROSTER-REPORT
+        ASSIGN TO CLSRRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ROSTER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ENROLL
+    LABEL RECORDS ARE STANDARD.
+COPY ENRLCPY.
+
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  CLASS-ROSTER-REPORT
+    LABEL RECORDS ARE STANDARD.
+01  CLASS-ROSTER-LINE               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-ENROLL-STATUS                 PIC X(02)      VALUE '00'.
+
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+
+01  WS-ROSTER-STATUS                 PIC X(02)      VALUE '00'.
+
+01  WS-EOF-SWITCH                    PIC X(01)      VALUE 'N'.
+    88  WS-EOF-ENROLL                               VALUE 'Y'.
+
+01  WS-FIRST-RECORD-SWITCH           PIC X(01)      VALUE 'Y'.
+    88  WS-FIRST-RECORD                             VALUE 'Y'.
+
+01  WS-PRIOR-COURSE-KEY.
+    05  WS-PRIOR-COURSE-CODE         PIC X(08).
+    05  WS-PRIOR-TERM                PIC X(06).
+    05  WS-PRIOR-SECTION             PIC X(03).
+
+01  WS-SECTION-CNT                   PIC 9(05) COMP  VALUE ZERO.
+01  WS-TOTAL-CNT                     PIC 9(07) COMP  VALUE ZERO.
+
+01  HEADING-LINE-1.
+    05  FILLER                       PIC X(15)      VALUE
+        'CLASS ROSTER -'.
+    05  FILLER                       PIC X(01)      VALUE SPACES.
+    05  HL1-COURSE-CODE              PIC X(08).
+    05  FILLER                       PIC X(01)      VALUE SPACES.
+    05  FILLER                       PIC X(05)      VALUE 'TERM:'.
+    05  HL1-TERM                     PIC X(06).
+    05  FILLER                       PIC X(01)      VALUE SPACES.
+    05  FILLER                       PIC X(08)      VALUE 'SECTION:'.
+    05  HL1-SECTION                  PIC X(03).
+
+01  HEADING-LINE-2.
+    05  FILLER                       PIC X(10)      VALUE 'STUDENT ID'.
+    05  FILLER                       PIC X(05)      VALUE SPACES.
+    05  FILLER                       PIC X(30)      VALUE
+        'STUDENT NAME'.
+
+01  HEADING-LINE-3.
+    05  FILLER                       PIC X(80)      VALUE ALL '-'.
+
+01  DETAIL-LINE.
+    05  DL-STUDENT-ID                PIC 9(05).
+    05  FILLER                       PIC X(10)      VALUE SPACES.
+    05  DL-STUDENT-NAME              PIC X(30).
+
+01  SECTION-TOTAL-LINE.
+    05  FILLER                       PIC X(20)      VALUE
+        'STUDENTS IN SECTION:'.
+    05  STL-SECTION-CNT              PIC ZZZZ9.
+
+COPY AUDCPY.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-READ-ENROLL THRU 2000-EXIT
+    PERFORM 3000-PROCESS-ENROLLMENT THRU 3000-EXIT
+        UNTIL WS-EOF-ENROLL
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT ENROLL
+    OPEN INPUT STUDMAST
+    OPEN OUTPUT CLASS-ROSTER-REPORT.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-READ-ENROLL
+*> ---------------------------------------------------------------
+2000-READ-ENROLL.
+    READ ENROLL
+        AT END
+            SET WS-EOF-ENROLL TO TRUE
+    END-READ.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-PROCESS-ENROLLMENT - a control break on course/term/section
+*> starts a new roster heading and resets the section count.
+*> ---------------------------------------------------------------
+3000-PROCESS-ENROLLMENT.
+    IF WS-FIRST-RECORD
+          OR EN-COURSE-CODE NOT = WS-PRIOR-COURSE-CODE
+          OR EN-TERM        NOT = WS-PRIOR-TERM
+          OR EN-SECTION     NOT = WS-PRIOR-SECTION
+        IF NOT WS-FIRST-RECORD
+            PERFORM 6000-PRINT-SECTION-TOTAL THRU 6000-EXIT
+        END-IF
+        PERFORM 4000-PRINT-HEADINGS THRU 4000-EXIT
+    END-IF
+    PERFORM 5000-PRINT-DETAIL THRU 5000-EXIT
+    PERFORM 2000-READ-ENROLL THRU 2000-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-PRINT-HEADINGS
+*> ---------------------------------------------------------------
+4000-PRINT-HEADINGS.
+    MOVE 'N'             TO WS-FIRST-RECORD-SWITCH
+    MOVE EN-COURSE-CODE  TO WS-PRIOR-COURSE-CODE HL1-COURSE-CODE
+    MOVE EN-TERM         TO WS-PRIOR-TERM        HL1-TERM
+    MOVE EN-SECTION      TO WS-PRIOR-SECTION     HL1-SECTION
+    MOVE ZERO            TO WS-SECTION-CNT
+    WRITE CLASS-ROSTER-LINE FROM HEADING-LINE-1
+    WRITE CLASS-ROSTER-LINE FROM HEADING-LINE-2
+    WRITE CLASS-ROSTER-LINE FROM HEADING-LINE-3.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-PRINT-DETAIL - look the student up on STUDMAST for the
+*> name; an enrollment for a student no longer on the master still
+*> prints, with the name shown as not found.
+*> ---------------------------------------------------------------
+5000-PRINT-DETAIL.
+    MOVE EN-STUDENT-ID TO SM-STUDENT-ID DL-STUDENT-ID
+    READ STUDMAST
+        INVALID KEY
+            MOVE '*** NOT ON STUDENT MASTER ***' TO DL-STUDENT-NAME
+            MOVE '04' TO AUD-OUTCOME-CODE
+        NOT INVALID KEY
+            MOVE SM-STUDENT-NAME TO DL-STUDENT-NAME
+            MOVE '00' TO AUD-OUTCOME-CODE
+    END-READ
+    PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+    WRITE CLASS-ROSTER-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-SECTION-CNT
+    ADD 1 TO WS-TOTAL-CNT.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 6000-PRINT-SECTION-TOTAL
+*> ---------------------------------------------------------------
+6000-PRINT-SECTION-TOTAL.
+    MOVE WS-SECTION-CNT TO STL-SECTION-CNT
+    WRITE CLASS-ROSTER-LINE FROM SECTION-TOTAL-LINE.
+6000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 7000-WRITE-AUDIT - the STUDMAST lookup above is a keyed access
+*> to a student record just like UTIL's, so it is logged the same
+*> way, found or not.
+*> ---------------------------------------------------------------
+7000-WRITE-AUDIT.
+    MOVE 'CLSROST'     TO AUD-PROGRAM-NAME
+    MOVE EN-STUDENT-ID TO AUD-STUDENT-ID
+    MOVE 'LOOKUP'      TO AUD-ACTION-CODE
+    CALL 'AUDLOG' USING AUD-PROGRAM-NAME
+                        AUD-STUDENT-ID
+                        AUD-ACTION-CODE
+                        AUD-OUTCOME-CODE.
+7000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-TERMINATE - close out the final section's total, close
+*> every file.
+*> ---------------------------------------------------------------
+9000-TERMINATE.
+    IF NOT WS-FIRST-RECORD
+        PERFORM 6000-PRINT-SECTION-TOTAL THRU 6000-EXIT
+    END-IF
+    CLOSE ENROLL
+    CLOSE STUDMAST
+    CLOSE CLASS-ROSTER-REPORT.
+9000-EXIT.
+    EXIT.
