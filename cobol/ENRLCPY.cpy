@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> ENRLCPY
+      *>
+      *> Record layout for the ENROLL file - one record per student
+      *> enrolled in a course section for a term.  Joined to STUDMAST
+      *> on EN-STUDENT-ID to produce a class roster.
+      *>
+      *> Modification History
+      *>   2026-08-08  RG   Original.
+      *> ---------------------------------------------------------------
+       01  ENROLLMENT-RECORD.
+           05  EN-STUDENT-ID          PIC 9(05).
+           05  EN-COURSE-CODE         PIC X(08).
+           05  EN-TERM                PIC X(06).
+           05  EN-SECTION             PIC X(03).
