@@ -1,12 +1,41 @@
-      IDENTIFICATION DIVISION.                      
-      PROGRAM-ID.     MAIN.                         
-                                              
-      DATA DIVISION.                                
-      WORKING-STORAGE SECTION.                   
-       COPY STUDCPY.                              
-      PROCEDURE DIVISION.                           
-      CALL 'UTIL' USING BY CONTENT WS-STUDENT-ID
-                BY CONTENT WS-STUDENT-NAME.   
-      DISPLAY 'STUDENT FID:' WS-STUDENT-ID       
-      DISPLAY 'STUDENT-FNAME:' WS-STUDENT-NAME   
-      STOP RUN.                                 
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     MAIN.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> MAIN drives a single student lookup through UTIL and reports the
+*> outcome UTIL hands back in WS-RETURN-CODE.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original - CALLed UTIL BY CONTENT and displayed
+*>                    whatever was in WORKING-STORAGE, with no way to
+*>                    know whether UTIL actually found anything.
+*>   2026-08-08  RG   Switched the CALL to BY REFERENCE and branch the
+*>                    DISPLAY logic on the new WS-RETURN-CODE.
+*> -------------------------------------------------------------------
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY STUDCPY.
+
+PROCEDURE DIVISION.
+
+0000-MAINLINE.
+    CALL 'UTIL' USING BY REFERENCE WS-STUDENT-ID
+                      BY REFERENCE WS-STUDENT-NAME
+                      BY REFERENCE WS-RETURN-CODE
+    EVALUATE TRUE
+        WHEN WS-RC-FOUND
+            DISPLAY 'STUDENT FID:' WS-STUDENT-ID
+            DISPLAY 'STUDENT-FNAME:' WS-STUDENT-NAME
+        WHEN WS-RC-NOT-FOUND
+            DISPLAY 'STUDENT ID ' WS-STUDENT-ID ' NOT FOUND ON STUDMAST'
+        WHEN WS-RC-INVALID-DATA
+            DISPLAY 'STUDENT LOOKUP REJECTED - SEE REJECT REPORT'
+        WHEN OTHER
+            DISPLAY 'STUDENT LOOKUP - UNKNOWN RETURN CODE ' WS-RETURN-CODE
+    END-EVALUATE
+    STOP RUN.
