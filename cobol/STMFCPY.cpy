@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------------
+      *> STMFCPY
+      *>
+      *> Record layout for the STUDMAST indexed student master file.
+      *> Keyed on SM-STUDENT-ID (RECORD KEY on the SELECT for STUDMAST
+      *> in each program that opens the file).
+      *>
+      *> SM-STUDENT-STATUS and SM-EFFECTIVE-DATE were added to carry
+      *> the student's current status and the date it became effective,
+      *> needed by the billing extract as well as by the registrar
+      *> reconciliation run.
+      *>
+      *> Modification History
+      *>   2026-08-08  RG   Original layout - ID and name only.
+      *>   2026-08-08  RG   Added SM-STUDENT-STATUS and
+      *>                    SM-EFFECTIVE-DATE for the billing extract.
+      *> ---------------------------------------------------------------
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID          PIC 9(05).
+           05  SM-STUDENT-NAME        PIC X(30).
+           05  SM-STUDENT-STATUS      PIC X(01).
+               88  SM-STATUS-ACTIVE           VALUE 'A'.
+               88  SM-STATUS-INACTIVE         VALUE 'I'.
+               88  SM-STATUS-GRADUATED        VALUE 'G'.
+               88  SM-STATUS-WITHDRAWN        VALUE 'W'.
+           05  SM-EFFECTIVE-DATE      PIC 9(08).
+           05  FILLER                 PIC X(10).
