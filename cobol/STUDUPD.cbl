@@ -0,0 +1,444 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     STUDUPD.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> STUDUPD applies a nightly batch of ADD/CHANGE/DELETE transactions
+*> from STUDTRAN against the STUDMAST indexed master.  Transactions
+*> that do not match an existing master (CHANGE/DELETE) or that
+*> collide with an existing key (ADD) are written to the exception
+*> report instead of being applied.  Every transaction, applied or
+*> rejected, is logged to the permanent audit trail via AUDLOG.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*>   2026-08-08  RG   Added checkpoint/restart: a checkpoint snapshot
+*>                    is written every WS-CHECKPOINT-INTERVAL
+*>                    transactions, and a restart parameter card read
+*>                    at start-of-job selects whether this run resumes
+*>                    from the last checkpoint instead of transaction
+*>                    one.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDTRAN
+        ASSIGN TO STUDTRAN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STUDTRAN-STATUS.
+
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT EXCEPTION-REPORT
+        ASSIGN TO STUDEXCP
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT RESTART-PARM
+        ASSIGN TO RESTPARM
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-PARM-STATUS.
+
+    SELECT CHECKPOINT-FILE
+        ASSIGN TO STUDCKPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDTRAN
+    LABEL RECORDS ARE STANDARD.
+COPY TRNCPY.
+
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  EXCEPTION-REPORT
+    LABEL RECORDS ARE STANDARD.
+01  EXCEPTION-REPORT-LINE.
+    05  ER-ACTION-CODE              PIC X(01).
+    05  FILLER                      PIC X(03)      VALUE SPACES.
+    05  ER-STUDENT-ID               PIC 9(05).
+    05  FILLER                      PIC X(03)      VALUE SPACES.
+    05  ER-REASON                   PIC X(40).
+
+FD  RESTART-PARM
+    LABEL RECORDS ARE STANDARD.
+01  RESTART-PARM-CARD.
+    05  RP-RESTART-INDICATOR        PIC X(01).
+
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  CHECKPOINT-RECORD.
+    05  CK-LAST-STUDENT-ID          PIC 9(05).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-TRANS-READ-CNT           PIC 9(07).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-TRANS-APPLIED-CNT        PIC 9(07).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-TRANS-REJECTED-CNT       PIC 9(07).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-ADD-CNT                  PIC 9(07).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-CHANGE-CNT               PIC 9(07).
+    05  FILLER                      PIC X(01)      VALUE SPACES.
+    05  CK-DELETE-CNT               PIC 9(07).
+
+WORKING-STORAGE SECTION.
+01  WS-STUDTRAN-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDTRAN-OK                              VALUE '00'.
+    88  WS-STUDTRAN-EOF                             VALUE '10'.
+
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+    88  WS-STUDMAST-DUPLICATE-KEY                   VALUE '22'.
+    88  WS-STUDMAST-NOT-FOUND                       VALUE '23'.
+
+01  WS-EXCEPTION-STATUS              PIC X(02)      VALUE '00'.
+    88  WS-EXCEPTION-OK                             VALUE '00'.
+
+01  WS-EOF-SWITCH                    PIC X(01)      VALUE 'N'.
+    88  WS-EOF-TRAN                                 VALUE 'Y'.
+
+01  WS-RESTART-PARM-STATUS           PIC X(02)      VALUE '00'.
+
+01  WS-CHECKPOINT-STATUS             PIC X(02)      VALUE '00'.
+    88  WS-CHECKPOINT-OK                            VALUE '00'.
+
+01  WS-RESTART-SWITCH                PIC X(01)      VALUE 'N'.
+    88  WS-RESTART-REQUESTED                        VALUE 'Y'.
+
+01  WS-SKIP-SWITCH                   PIC X(01)      VALUE 'N'.
+    88  WS-SKIPPING                                 VALUE 'Y'.
+    88  WS-NOT-SKIPPING                             VALUE 'N'.
+
+01  WS-CHECKPOINT-INTERVAL           PIC 9(07) COMP  VALUE 100.
+01  WS-CKPT-QUOTIENT                 PIC 9(07) COMP  VALUE ZERO.
+01  WS-CKPT-REMAINDER                PIC 9(07) COMP  VALUE ZERO.
+01  WS-RESTART-RESUME-CNT            PIC 9(07) COMP  VALUE ZERO.
+
+01  WS-REJECT-REASON                 PIC X(40)      VALUE SPACES.
+
+01  WS-COUNTERS.
+    05  WS-TRANS-READ-CNT           PIC 9(07) COMP  VALUE ZERO.
+    05  WS-TRANS-APPLIED-CNT        PIC 9(07) COMP  VALUE ZERO.
+    05  WS-TRANS-REJECTED-CNT       PIC 9(07) COMP  VALUE ZERO.
+    05  WS-ADD-CNT                  PIC 9(07) COMP  VALUE ZERO.
+    05  WS-CHANGE-CNT               PIC 9(07) COMP  VALUE ZERO.
+    05  WS-DELETE-CNT               PIC 9(07) COMP  VALUE ZERO.
+
+COPY AUDCPY.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT
+        UNTIL WS-EOF-TRAN
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE - open every file, decide from the restart
+*> parameter card whether this run resumes from the last checkpoint,
+*> and take the priming read on the transaction file.
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT STUDTRAN
+    OPEN I-O STUDMAST
+    PERFORM 1100-READ-RESTART-PARM THRU 1100-EXIT
+    PERFORM 1150-OPEN-EXCEPTION-REPORT THRU 1150-EXIT
+    IF WS-RESTART-REQUESTED
+        PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+    END-IF
+    IF WS-RESTART-REQUESTED AND WS-RESTART-RESUME-CNT > ZERO
+        SET WS-SKIPPING TO TRUE
+        PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT
+        SET WS-NOT-SKIPPING TO TRUE
+    END-IF
+    PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1100-READ-RESTART-PARM - a missing parameter card, or anything
+*> other than 'Y', means a normal from-the-top run.
+*> ---------------------------------------------------------------
+1100-READ-RESTART-PARM.
+    MOVE 'N' TO WS-RESTART-SWITCH
+    OPEN INPUT RESTART-PARM
+    IF WS-RESTART-PARM-STATUS = '00'
+        READ RESTART-PARM
+            AT END
+                MOVE 'N' TO WS-RESTART-SWITCH
+            NOT AT END
+                MOVE RP-RESTART-INDICATOR TO WS-RESTART-SWITCH
+        END-READ
+        CLOSE RESTART-PARM
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1150-OPEN-EXCEPTION-REPORT - a restart run extends the exception
+*> report so rejects logged before the restart are not lost when
+*> the run resumes; a from-the-top run truncates it as usual.  If
+*> the file does not exist yet even though a restart was requested,
+*> fall back to OUTPUT the same way REJECT-REPORT does in UTIL.
+*> ---------------------------------------------------------------
+1150-OPEN-EXCEPTION-REPORT.
+    IF WS-RESTART-REQUESTED
+        OPEN EXTEND EXCEPTION-REPORT
+        IF NOT WS-EXCEPTION-OK
+            OPEN OUTPUT EXCEPTION-REPORT
+        END-IF
+    ELSE
+        OPEN OUTPUT EXCEPTION-REPORT
+    END-IF.
+1150-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1200-LOAD-CHECKPOINT - restore counts and the resume point from
+*> the last checkpoint snapshot.  No checkpoint file yet is treated
+*> the same as a from-the-top run.
+*> ---------------------------------------------------------------
+1200-LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 'N' TO WS-RESTART-SWITCH
+            NOT AT END
+                MOVE CK-TRANS-READ-CNT      TO WS-TRANS-READ-CNT
+                MOVE CK-TRANS-READ-CNT      TO WS-RESTART-RESUME-CNT
+                MOVE CK-TRANS-APPLIED-CNT   TO WS-TRANS-APPLIED-CNT
+                MOVE CK-TRANS-REJECTED-CNT  TO WS-TRANS-REJECTED-CNT
+                MOVE CK-ADD-CNT             TO WS-ADD-CNT
+                MOVE CK-CHANGE-CNT          TO WS-CHANGE-CNT
+                MOVE CK-DELETE-CNT          TO WS-DELETE-CNT
+                DISPLAY 'STUDUPD RESTARTING AFTER STUDENT ID '
+                    CK-LAST-STUDENT-ID ' (' CK-TRANS-READ-CNT
+                    ' TRANSACTIONS ALREADY PROCESSED)'
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        MOVE 'N' TO WS-RESTART-SWITCH
+    END-IF.
+1200-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1300-SKIP-TO-CHECKPOINT - re-read and discard transactions that
+*> were already applied on the run that abended, so processing
+*> resumes with the first transaction past the checkpoint.  The
+*> transaction file always re-opens at record one, so the number of
+*> physical records to discard is exactly the read count saved in
+*> the checkpoint.
+*> ---------------------------------------------------------------
+1300-SKIP-TO-CHECKPOINT.
+    PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT
+        WS-RESTART-RESUME-CNT TIMES.
+1300-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-READ-TRANSACTION - read the next transaction, setting the
+*> end-of-file switch when the file is exhausted.
+*> ---------------------------------------------------------------
+2000-READ-TRANSACTION.
+    READ STUDTRAN
+        AT END
+            SET WS-EOF-TRAN TO TRUE
+    END-READ.
+    IF NOT WS-EOF-TRAN AND WS-NOT-SKIPPING
+        ADD 1 TO WS-TRANS-READ-CNT
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-APPLY-TRANSACTION - dispatch the current transaction to the
+*> add/change/delete handler, then read the next one.
+*> ---------------------------------------------------------------
+3000-APPLY-TRANSACTION.
+    MOVE SPACES TO WS-REJECT-REASON
+    EVALUATE TRUE
+        WHEN TR-ACTION-ADD
+            PERFORM 4000-APPLY-ADD THRU 4000-EXIT
+        WHEN TR-ACTION-CHANGE
+            PERFORM 5000-APPLY-CHANGE THRU 5000-EXIT
+        WHEN TR-ACTION-DELETE
+            PERFORM 6000-APPLY-DELETE THRU 6000-EXIT
+        WHEN OTHER
+            MOVE 'INVALID ACTION CODE' TO WS-REJECT-REASON
+            PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+    END-EVALUATE
+    PERFORM 8000-CHECK-CHECKPOINT THRU 8000-EXIT
+    PERFORM 2000-READ-TRANSACTION THRU 2000-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-APPLY-ADD - reject if the key already exists on the master.
+*> ---------------------------------------------------------------
+4000-APPLY-ADD.
+    MOVE TR-STUDENT-ID       TO SM-STUDENT-ID
+    MOVE TR-STUDENT-NAME     TO SM-STUDENT-NAME
+    MOVE TR-STUDENT-STATUS   TO SM-STUDENT-STATUS
+    MOVE TR-EFFECTIVE-DATE   TO SM-EFFECTIVE-DATE
+    WRITE STUDENT-MASTER-RECORD
+        INVALID KEY
+            MOVE 'ADD REJECTED - STUDENT ID ALREADY EXISTS'
+                TO WS-REJECT-REASON
+            PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+        NOT INVALID KEY
+            ADD 1 TO WS-ADD-CNT
+            ADD 1 TO WS-TRANS-APPLIED-CNT
+            PERFORM 7500-WRITE-AUDIT THRU 7500-EXIT
+    END-WRITE.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-APPLY-CHANGE - reject if there is no matching master record.
+*> ---------------------------------------------------------------
+5000-APPLY-CHANGE.
+    MOVE TR-STUDENT-ID TO SM-STUDENT-ID
+    READ STUDMAST
+        INVALID KEY
+            MOVE 'CHANGE REJECTED - STUDENT ID NOT ON MASTER'
+                TO WS-REJECT-REASON
+            PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+    END-READ.
+    IF WS-STUDMAST-OK
+        MOVE TR-STUDENT-NAME     TO SM-STUDENT-NAME
+        MOVE TR-STUDENT-STATUS   TO SM-STUDENT-STATUS
+        MOVE TR-EFFECTIVE-DATE   TO SM-EFFECTIVE-DATE
+        REWRITE STUDENT-MASTER-RECORD
+        ADD 1 TO WS-CHANGE-CNT
+        ADD 1 TO WS-TRANS-APPLIED-CNT
+        PERFORM 7500-WRITE-AUDIT THRU 7500-EXIT
+    END-IF.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 6000-APPLY-DELETE - reject if there is no matching master record.
+*> ---------------------------------------------------------------
+6000-APPLY-DELETE.
+    MOVE TR-STUDENT-ID TO SM-STUDENT-ID
+    READ STUDMAST
+        INVALID KEY
+            MOVE 'DELETE REJECTED - STUDENT ID NOT ON MASTER'
+                TO WS-REJECT-REASON
+            PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+    END-READ.
+    IF WS-STUDMAST-OK
+        DELETE STUDMAST
+        ADD 1 TO WS-DELETE-CNT
+        ADD 1 TO WS-TRANS-APPLIED-CNT
+        PERFORM 7500-WRITE-AUDIT THRU 7500-EXIT
+    END-IF.
+6000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 7000-WRITE-EXCEPTION - one line per rejected transaction.
+*> ---------------------------------------------------------------
+7000-WRITE-EXCEPTION.
+    MOVE TR-ACTION-CODE   TO ER-ACTION-CODE
+    MOVE TR-STUDENT-ID    TO ER-STUDENT-ID
+    MOVE WS-REJECT-REASON TO ER-REASON
+    WRITE EXCEPTION-REPORT-LINE
+    ADD 1 TO WS-TRANS-REJECTED-CNT
+    PERFORM 7500-WRITE-AUDIT THRU 7500-EXIT.
+7000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 7500-WRITE-AUDIT - log the applied or rejected transaction to
+*> the permanent audit trail.
+*> ---------------------------------------------------------------
+7500-WRITE-AUDIT.
+    MOVE 'STUDUPD'      TO AUD-PROGRAM-NAME
+    MOVE TR-STUDENT-ID  TO AUD-STUDENT-ID
+    EVALUATE TRUE
+        WHEN TR-ACTION-ADD    MOVE 'ADD'    TO AUD-ACTION-CODE
+        WHEN TR-ACTION-CHANGE MOVE 'CHANGE' TO AUD-ACTION-CODE
+        WHEN TR-ACTION-DELETE MOVE 'DELETE' TO AUD-ACTION-CODE
+        WHEN OTHER            MOVE 'UNKNOWN' TO AUD-ACTION-CODE
+    END-EVALUATE
+    IF WS-REJECT-REASON = SPACES
+        MOVE '00' TO AUD-OUTCOME-CODE
+    ELSE
+        MOVE '08' TO AUD-OUTCOME-CODE
+    END-IF
+    CALL 'AUDLOG' USING AUD-PROGRAM-NAME
+                        AUD-STUDENT-ID
+                        AUD-ACTION-CODE
+                        AUD-OUTCOME-CODE.
+7500-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 8000-CHECK-CHECKPOINT - write a checkpoint snapshot every
+*> WS-CHECKPOINT-INTERVAL transactions.
+*> ---------------------------------------------------------------
+8000-CHECK-CHECKPOINT.
+    DIVIDE WS-TRANS-READ-CNT BY WS-CHECKPOINT-INTERVAL
+        GIVING WS-CKPT-QUOTIENT
+        REMAINDER WS-CKPT-REMAINDER
+    IF WS-CKPT-REMAINDER = ZERO
+        PERFORM 8100-WRITE-CHECKPOINT THRU 8100-EXIT
+    END-IF.
+8000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 8100-WRITE-CHECKPOINT - the checkpoint file holds a single
+*> snapshot record: the key of the last transaction processed and
+*> the running counts, so a restart run knows how far to skip.
+*> ---------------------------------------------------------------
+8100-WRITE-CHECKPOINT.
+    MOVE TR-STUDENT-ID          TO CK-LAST-STUDENT-ID
+    MOVE WS-TRANS-READ-CNT      TO CK-TRANS-READ-CNT
+    MOVE WS-TRANS-APPLIED-CNT   TO CK-TRANS-APPLIED-CNT
+    MOVE WS-TRANS-REJECTED-CNT  TO CK-TRANS-REJECTED-CNT
+    MOVE WS-ADD-CNT             TO CK-ADD-CNT
+    MOVE WS-CHANGE-CNT          TO CK-CHANGE-CNT
+    MOVE WS-DELETE-CNT          TO CK-DELETE-CNT
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+8100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-TERMINATE - control totals to sysout, close every file.
+*> ---------------------------------------------------------------
+9000-TERMINATE.
+    DISPLAY 'STUDUPD TRANSACTIONS READ    : ' WS-TRANS-READ-CNT
+    DISPLAY 'STUDUPD TRANSACTIONS APPLIED : ' WS-TRANS-APPLIED-CNT
+    DISPLAY 'STUDUPD TRANSACTIONS REJECTED: ' WS-TRANS-REJECTED-CNT
+    DISPLAY 'STUDUPD ADDS    : ' WS-ADD-CNT
+    DISPLAY 'STUDUPD CHANGES : ' WS-CHANGE-CNT
+    DISPLAY 'STUDUPD DELETES : ' WS-DELETE-CNT
+    CLOSE STUDTRAN
+    CLOSE STUDMAST
+    CLOSE EXCEPTION-REPORT.
+9000-EXIT.
+    EXIT.
