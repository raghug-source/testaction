@@ -0,0 +1,24 @@
+      *> ---------------------------------------------------------------
+      *> STUDCPY
+      *>
+      *> Student lookup communication area, shared between MAIN's
+      *> WORKING-STORAGE and UTIL's LINKAGE SECTION for the single
+      *> student lookup CALL interface.
+      *>
+      *> WS-STUDENT-ID    - key of the student master record to look up
+      *> WS-STUDENT-NAME  - on return, the name from the master record
+      *> WS-RETURN-CODE   - outcome of the lookup, see 88-levels below
+      *>
+      *> Modification History
+      *>   2026-08-08  RG   Added WS-RETURN-CODE and RC-* condition
+      *>                    names so UTIL can report FOUND / NOT-FOUND /
+      *>                    INVALID-DATA back to the caller.
+      *> ---------------------------------------------------------------
+       01  WS-STUDENT-ID              PIC 9(05)      VALUE 00001.
+
+       01  WS-STUDENT-NAME            PIC X(30)      VALUE SPACES.
+
+       01  WS-RETURN-CODE             PIC X(02)      VALUE '00'.
+           88  WS-RC-FOUND                           VALUE '00'.
+           88  WS-RC-NOT-FOUND                       VALUE '04'.
+           88  WS-RC-INVALID-DATA                    VALUE '08'.
