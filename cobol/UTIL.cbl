@@ -1,9 +1,178 @@
-IDENTIFICATION DIVISION.                                   
-PROGRAM-ID.     UTIL.                                      
-                                                           
-DATA DIVISION.                                             
-   LINKAGE SECTION.                                        
-   COPY STUDCPY.                                           
-PROCEDURE DIVISION USING WS-STUDENT-ID, WS-STUDENT-NAME.   
-    DISPLAY 'IN RAMAUD PROGRAM'.                           
-    EXIT PROGRAM.                                          
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     UTIL.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> UTIL performs a single student lookup against the STUDMAST indexed
+*> master file.  It edits the incoming key and the name returned from
+*> the master before handing anything back to the caller, writes any
+*> rejected lookup to the reject report with a reason code, appends a
+*> row to the permanent audit trail, and passes a return code back to
+*> the caller in WS-RETURN-CODE.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original - displayed a literal, nothing else.
+*>   2026-08-08  RG   Added STUDMAST indexed read, input/output edit
+*>                    checks with a reject report, WS-RETURN-CODE, and
+*>                    an audit trail entry for every lookup.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT REJECT-REPORT
+        ASSIGN TO REJRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  REJECT-REPORT
+    LABEL RECORDS ARE STANDARD.
+01  REJECT-REPORT-LINE.
+    05  RR-STUDENT-ID               PIC 9(05).
+    05  FILLER                      PIC X(03)      VALUE SPACES.
+    05  RR-REASON                   PIC X(40).
+
+WORKING-STORAGE SECTION.
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+    88  WS-STUDMAST-NOT-FOUND                       VALUE '23'.
+
+01  WS-REJECT-STATUS                 PIC X(02)      VALUE '00'.
+    88  WS-REJECT-OK                                VALUE '00'.
+
+01  WS-REJECT-REASON                 PIC X(40)      VALUE SPACES.
+
+COPY AUDCPY.
+
+LINKAGE SECTION.
+COPY STUDCPY.
+
+PROCEDURE DIVISION USING WS-STUDENT-ID
+                         WS-STUDENT-NAME
+                         WS-RETURN-CODE.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-EDIT-STUDENT-ID THRU 2000-EXIT
+    IF WS-RC-INVALID-DATA
+        GO TO 0000-TERMINATE
+    END-IF
+    PERFORM 3000-READ-STUDENT-MASTER THRU 3000-EXIT.
+0000-TERMINATE.
+    PERFORM 8000-TERMINATE THRU 8000-EXIT.
+0000-EXIT.
+    EXIT PROGRAM.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE - open the master for lookup and the reject
+*> report for this run's rejects.
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    SET WS-RC-FOUND TO TRUE
+    MOVE SPACES TO WS-REJECT-REASON
+    OPEN INPUT STUDMAST
+    OPEN EXTEND REJECT-REPORT
+    IF NOT WS-REJECT-OK
+        OPEN OUTPUT REJECT-REPORT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2000-EDIT-STUDENT-ID - reject a malformed or dummy key before
+*> it is ever used to drive a read against the master file.
+*> ---------------------------------------------------------------
+2000-EDIT-STUDENT-ID.
+    IF WS-STUDENT-ID NOT NUMERIC
+        MOVE 'INVALID STUDENT ID - NOT NUMERIC'    TO WS-REJECT-REASON
+        SET WS-RC-INVALID-DATA TO TRUE
+    ELSE
+        IF WS-STUDENT-ID = ZEROS
+            MOVE 'INVALID STUDENT ID - ZERO'       TO WS-REJECT-REASON
+            SET WS-RC-INVALID-DATA TO TRUE
+        END-IF
+    END-IF.
+    IF WS-RC-INVALID-DATA
+        PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+        PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2900-WRITE-REJECT - one line per rejected lookup, key plus the
+*> reason it was rejected.
+*> ---------------------------------------------------------------
+2900-WRITE-REJECT.
+    MOVE WS-STUDENT-ID   TO RR-STUDENT-ID
+    MOVE WS-REJECT-REASON TO RR-REASON
+    WRITE REJECT-REPORT-LINE.
+2900-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-READ-STUDENT-MASTER - key the read off WS-STUDENT-ID, then
+*> make sure the name coming back off the master is not itself
+*> garbage before it is handed back to the caller.
+*> ---------------------------------------------------------------
+3000-READ-STUDENT-MASTER.
+    MOVE WS-STUDENT-ID TO SM-STUDENT-ID
+    READ STUDMAST
+        INVALID KEY
+            SET WS-RC-NOT-FOUND TO TRUE
+    END-READ.
+    IF WS-RC-FOUND
+        MOVE SM-STUDENT-NAME TO WS-STUDENT-NAME
+        IF WS-STUDENT-NAME = SPACES OR WS-STUDENT-NAME = LOW-VALUES
+            MOVE 'MASTER RECORD HAS BLANK NAME' TO WS-REJECT-REASON
+            SET WS-RC-INVALID-DATA TO TRUE
+            PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+        END-IF
+    END-IF.
+    PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 7000-WRITE-AUDIT - one audit row for every lookup, regardless
+*> of outcome.
+*> ---------------------------------------------------------------
+7000-WRITE-AUDIT.
+    MOVE 'UTIL'          TO AUD-PROGRAM-NAME
+    MOVE WS-STUDENT-ID   TO AUD-STUDENT-ID
+    MOVE 'LOOKUP'        TO AUD-ACTION-CODE
+    MOVE WS-RETURN-CODE  TO AUD-OUTCOME-CODE
+    CALL 'AUDLOG' USING AUD-PROGRAM-NAME
+                        AUD-STUDENT-ID
+                        AUD-ACTION-CODE
+                        AUD-OUTCOME-CODE.
+7000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 8000-TERMINATE - close whatever this run opened.
+*> ---------------------------------------------------------------
+8000-TERMINATE.
+    CLOSE STUDMAST
+    CLOSE REJECT-REPORT.
+8000-EXIT.
+    EXIT.
