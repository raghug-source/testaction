@@ -0,0 +1,19 @@
+      *> ---------------------------------------------------------------
+      *> TRNCPY
+      *>
+      *> Record layout for the sequential student transaction file fed
+      *> into STUDUPD.  One record is one add, change, or delete against
+      *> STUDMAST, keyed on TR-STUDENT-ID.
+      *>
+      *> Modification History
+      *>   2026-08-08  RG   Original.
+      *> ---------------------------------------------------------------
+       01  STUDENT-TRANSACTION-RECORD.
+           05  TR-ACTION-CODE         PIC X(01).
+               88  TR-ACTION-ADD              VALUE 'A'.
+               88  TR-ACTION-CHANGE           VALUE 'C'.
+               88  TR-ACTION-DELETE           VALUE 'D'.
+           05  TR-STUDENT-ID          PIC 9(05).
+           05  TR-STUDENT-NAME        PIC X(30).
+           05  TR-STUDENT-STATUS      PIC X(01).
+           05  TR-EFFECTIVE-DATE      PIC 9(08).
