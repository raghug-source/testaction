@@ -0,0 +1,224 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     IDRECON.
+AUTHOR.         R GUPTA.
+INSTALLATION.   REGISTRAR SYSTEMS.
+DATE-WRITTEN.   2026-08-08.
+DATE-COMPILED.
+
+*> -------------------------------------------------------------------
+*> IDRECON matches the daily registrar ID feed against STUDMAST, both
+*> read in ascending WS-STUDENT-ID order, and reports:
+*>   - IDs on the registrar feed but not on STUDMAST
+*>   - IDs on STUDMAST but not on the registrar feed
+*>   - IDs on both where the name does not match
+*> so the two systems cannot silently drift apart.
+*>
+*> Modification History
+*>   2026-08-08  RG   Original.
+*> -------------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRAR-FEED
+        ASSIGN TO REGFEED
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REGFEED-STATUS.
+
+    SELECT STUDMAST
+        ASSIGN TO STUDMAST
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SM-STUDENT-ID
+        FILE STATUS IS WS-STUDMAST-STATUS.
+
+    SELECT RECON-REPORT
+        ASSIGN TO RECNRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECON-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRAR-FEED
+    LABEL RECORDS ARE STANDARD.
+01  REGISTRAR-FEED-RECORD.
+    05  RF-STUDENT-ID               PIC 9(05).
+    05  RF-STUDENT-NAME             PIC X(30).
+
+FD  STUDMAST
+    LABEL RECORDS ARE STANDARD.
+COPY STMFCPY.
+
+FD  RECON-REPORT
+    LABEL RECORDS ARE STANDARD.
+01  RECON-REPORT-LINE               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-REGFEED-STATUS                PIC X(02)      VALUE '00'.
+
+01  WS-STUDMAST-STATUS               PIC X(02)      VALUE '00'.
+    88  WS-STUDMAST-OK                              VALUE '00'.
+
+01  WS-RECON-STATUS                  PIC X(02)      VALUE '00'.
+
+01  WS-EOF-FEED-SWITCH                PIC X(01)     VALUE 'N'.
+    88  WS-EOF-FEED                                 VALUE 'Y'.
+
+01  WS-EOF-MASTER-SWITCH              PIC X(01)     VALUE 'N'.
+    88  WS-EOF-MASTER                               VALUE 'Y'.
+
+01  WS-FEED-ONLY-CNT                 PIC 9(07) COMP  VALUE ZERO.
+01  WS-MASTER-ONLY-CNT               PIC 9(07) COMP  VALUE ZERO.
+01  WS-NAME-MISMATCH-CNT             PIC 9(07) COMP  VALUE ZERO.
+01  WS-MATCHED-CNT                   PIC 9(07) COMP  VALUE ZERO.
+
+01  DETAIL-LINE.
+    05  DL-DISCREPANCY-TYPE          PIC X(20).
+    05  DL-STUDENT-ID                PIC 9(05).
+    05  FILLER                       PIC X(03)      VALUE SPACES.
+    05  DL-FEED-NAME                 PIC X(30).
+    05  FILLER                       PIC X(01)      VALUE SPACES.
+    05  DL-MASTER-NAME               PIC X(30).
+
+01  TOTAL-LINE.
+    05  FILLER                       PIC X(30)      VALUE
+        'ON FEED ONLY:'.
+    05  TL-FEED-ONLY-CNT             PIC ZZZZ9.
+    05  FILLER                       PIC X(20)      VALUE
+        'ON MASTER ONLY:'.
+    05  TL-MASTER-ONLY-CNT           PIC ZZZZ9.
+    05  FILLER                       PIC X(20)      VALUE
+        'NAME MISMATCHES:'.
+    05  TL-NAME-MISMATCH-CNT         PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+
+*> ---------------------------------------------------------------
+*> 0000-MAINLINE
+*> ---------------------------------------------------------------
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 3000-MATCH-RECORDS THRU 3000-EXIT
+        UNTIL WS-EOF-FEED AND WS-EOF-MASTER
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> ---------------------------------------------------------------
+*> 1000-INITIALIZE - open every file and take the priming reads on
+*> both input files.
+*> ---------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT REGISTRAR-FEED
+    OPEN INPUT STUDMAST
+    OPEN OUTPUT RECON-REPORT
+    PERFORM 1100-READ-FEED THRU 1100-EXIT
+    PERFORM 1200-READ-MASTER THRU 1200-EXIT.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1100-READ-FEED
+*> ---------------------------------------------------------------
+1100-READ-FEED.
+    READ REGISTRAR-FEED
+        AT END
+            SET WS-EOF-FEED TO TRUE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1200-READ-MASTER
+*> ---------------------------------------------------------------
+1200-READ-MASTER.
+    READ STUDMAST NEXT RECORD
+        AT END
+            SET WS-EOF-MASTER TO TRUE
+    END-READ.
+1200-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 3000-MATCH-RECORDS - classic two-file match/merge on
+*> WS-STUDENT-ID, both files assumed presented in ascending key
+*> order.
+*> ---------------------------------------------------------------
+3000-MATCH-RECORDS.
+    EVALUATE TRUE
+        WHEN WS-EOF-FEED
+            PERFORM 5000-MASTER-ONLY THRU 5000-EXIT
+            PERFORM 1200-READ-MASTER THRU 1200-EXIT
+        WHEN WS-EOF-MASTER
+            PERFORM 4000-FEED-ONLY THRU 4000-EXIT
+            PERFORM 1100-READ-FEED THRU 1100-EXIT
+        WHEN RF-STUDENT-ID < SM-STUDENT-ID
+            PERFORM 4000-FEED-ONLY THRU 4000-EXIT
+            PERFORM 1100-READ-FEED THRU 1100-EXIT
+        WHEN RF-STUDENT-ID > SM-STUDENT-ID
+            PERFORM 5000-MASTER-ONLY THRU 5000-EXIT
+            PERFORM 1200-READ-MASTER THRU 1200-EXIT
+        WHEN OTHER
+            PERFORM 6000-COMPARE-NAMES THRU 6000-EXIT
+            PERFORM 1100-READ-FEED THRU 1100-EXIT
+            PERFORM 1200-READ-MASTER THRU 1200-EXIT
+    END-EVALUATE.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-FEED-ONLY - an ID the registrar has that STUDMAST does not.
+*> ---------------------------------------------------------------
+4000-FEED-ONLY.
+    MOVE 'FEED ONLY'      TO DL-DISCREPANCY-TYPE
+    MOVE RF-STUDENT-ID    TO DL-STUDENT-ID
+    MOVE RF-STUDENT-NAME  TO DL-FEED-NAME
+    MOVE SPACES           TO DL-MASTER-NAME
+    WRITE RECON-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-FEED-ONLY-CNT.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-MASTER-ONLY - an ID on STUDMAST the registrar feed does not
+*> have.
+*> ---------------------------------------------------------------
+5000-MASTER-ONLY.
+    MOVE 'MASTER ONLY'    TO DL-DISCREPANCY-TYPE
+    MOVE SM-STUDENT-ID    TO DL-STUDENT-ID
+    MOVE SPACES           TO DL-FEED-NAME
+    MOVE SM-STUDENT-NAME  TO DL-MASTER-NAME
+    WRITE RECON-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-MASTER-ONLY-CNT.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 6000-COMPARE-NAMES - present on both; only report a name
+*> mismatch.
+*> ---------------------------------------------------------------
+6000-COMPARE-NAMES.
+    ADD 1 TO WS-MATCHED-CNT
+    IF RF-STUDENT-NAME NOT = SM-STUDENT-NAME
+        MOVE 'NAME MISMATCH'  TO DL-DISCREPANCY-TYPE
+        MOVE RF-STUDENT-ID    TO DL-STUDENT-ID
+        MOVE RF-STUDENT-NAME  TO DL-FEED-NAME
+        MOVE SM-STUDENT-NAME  TO DL-MASTER-NAME
+        WRITE RECON-REPORT-LINE FROM DETAIL-LINE
+        ADD 1 TO WS-NAME-MISMATCH-CNT
+    END-IF.
+6000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-TERMINATE - control totals, close every file.
+*> ---------------------------------------------------------------
+9000-TERMINATE.
+    MOVE WS-FEED-ONLY-CNT     TO TL-FEED-ONLY-CNT
+    MOVE WS-MASTER-ONLY-CNT   TO TL-MASTER-ONLY-CNT
+    MOVE WS-NAME-MISMATCH-CNT TO TL-NAME-MISMATCH-CNT
+    WRITE RECON-REPORT-LINE FROM TOTAL-LINE
+    CLOSE REGISTRAR-FEED
+    CLOSE STUDMAST
+    CLOSE RECON-REPORT.
+9000-EXIT.
+    EXIT.
